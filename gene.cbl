@@ -4,22 +4,126 @@
         ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQFILE ASSIGN TO 'SEQFILE.cbl'
+           SELECT SEQFILE ASSIGN TO WS-OUTPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
-           
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GEN-STATUS.
+           SELECT GENLOG ASSIGN TO 'GENLOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-GENLOG.
+           SELECT CONTROL-CARD ASSIGN TO 'CONTROLCARD.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROL.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  SEQFILE.
        01  OUTPUT-LINE PIC X(80).
-          
-          
+       01  OUTPUT-LINE2 PIC X(80).
+
+       FD  GENLOG.
+       01  GENLOG-LINE PIC X(100).
+
+       FD  CONTROL-CARD.
+       01  CONTROL-CARD-RECORD PIC X(80).
+
+
        WORKING-STORAGE SECTION.
-     
-       
+
+
        01  WS-CHOICE PIC X(2).
-      
+       01  WS-CHOICE2 PIC X(2).
+       01  WS-CHOICE3 PIC X(2).
+       01  WS-CHOICE4 PIC X(2).
+       01  WS-OUTPUT-FILENAME PIC X(40).
+       01  WS-DEFAULT-FILENAME PIC X(40).
+       01  WS-FILENAME-PREFIX PIC X(10) VALUE 'SEQFILE'.
+       01  WS-SQL-TABLE PIC X(30).
+       01  WS-SQL-TABLE-SET PIC X VALUE 'N'.
+       01  WS-SQL-COL-TAB.
+           05  WS-SQL-COLN OCCURS 4 TIMES PIC X(20).
+       01  WS-SQL-COLLIST PIC X(80).
+       01  WS-SQL-COLLIST-TMP PIC X(80).
+       01  WS-SQL-COLCOUNT PIC 9 VALUE 0.
+       01  WS-SQL-COL-IDX  PIC 9.
+       01  WS-SQL-ROWCOUNT PIC 9(3) VALUE 100.
+       01  WS-SQL-DBNAME PIC X(20).
+       01  WS-SQL-USERNAME PIC X(20).
+       01  WS-SQL-SET-COL   PIC X(20).
+       01  WS-SQL-SET-VAL   PIC X(20).
+       01  WS-SQL-WHERE-COL PIC X(20).
+       01  WS-SQL-WHERE-VAL PIC X(20).
+       01  WS-MERGE-COUNT PIC 9 VALUE 2.
+       01  WS-MERGE-IDX PIC 9.
+       01  WS-BUILD-LINE PIC X(80).
+       01  WS-BUILD-LINE2 PIC X(80).
+       01  WS-GEN-STATUS PIC XX.
+       01  WS-GEN-OPEN-FAILED PIC X VALUE 'N'.
+       01  WS-MENU-CHOICE PIC X(2).
+       01  WS-STATUS-GENLOG PIC XX.
+       01  WS-GENLOG-LINE PIC X(100).
+       01  WS-CUR-LOG-LINE PIC X(100).
+       01  WS-LAST-LOG-LINE PIC X(100).
+       01  WS-EOF-GENLOG PIC X VALUE 'N'.
+       01  WS-REGEN-CHOICE PIC X(2).
+       01  WS-SUBPROG-NAME PIC X(8).
+       01  WS-PARAM-COUNT PIC 9 VALUE 1.
+       01  WS-PARAM-IDX PIC 9.
+       01  WS-PARAM-NAME-TAB.
+           05  WS-PARAM-NAME OCCURS 9 TIMES PIC X(20).
+       01  WS-PARAM-PIC-TAB.
+           05  WS-PARAM-PIC OCCURS 9 TIMES PIC X(20).
+       01  WS-PARAM-SET PIC X VALUE 'N'.
+       01  WS-REUSE-PARAMS PIC X(2).
+       01  WS-COPY-RECNAME PIC X(30).
+       01  WS-COPY-FIELD-COUNT PIC 9 VALUE 1.
+       01  WS-COPY-FIELD-IDX PIC 9.
+       01  WS-COPY-FIELD-NAME-TAB.
+           05  WS-COPY-FIELD-NAME OCCURS 9 TIMES PIC X(20).
+       01  WS-COPY-FIELD-LEVEL-TAB.
+           05  WS-COPY-FIELD-LEVEL OCCURS 9 TIMES PIC X(2).
+       01  WS-COPY-FIELD-PIC-TAB.
+           05  WS-COPY-FIELD-PIC OCCURS 9 TIMES PIC X(20).
+       01  WS-COPY-INTEGRATE-NAME PIC X(40).
+       01  WS-INTEGRATE-TARGET PIC X(40).
+       01  WS-INTEGRATE-DIVISION PIC X(30).
+       01  WS-HELLO-NAME PIC X(8).
+       01  WS-PARA-PICK PIC 9 VALUE 0.
+       01  WS-KEEP-CHOICE PIC X(2).
+       01  WS-PREVIEW-LINE PIC X(80).
+       01  WS-EOF-PREVIEW PIC X VALUE 'N'.
+       01  WS-STATUS-CONTROL PIC XX.
+       01  WS-BATCH-SWITCH PIC X VALUE 'N'.
+           88  WS-BATCH-MODE VALUE 'Y'.
+       01  WS-EOF-CONTROL PIC X VALUE 'N'.
+           88  WS-CONTROL-EOF VALUE 'Y'.
+       01  WS-COMMAND-PARM PIC X(80).
+       01  WS-JCL-SOURCE PIC X(40).
+       01  WS-JCL-MEMBER PIC X(8).
+       01  WS-INDEXED-KEYFIELD PIC X(20).
+       01  WS-INDEXED-KEYLEN PIC 99 VALUE 10.
+       01  WS-INDEXED-DATALEN PIC 99 VALUE 70.
+       01  WS-IF-COUNT PIC 9(4) VALUE 0.
+       01  WS-ENDIF-COUNT PIC 9(4) VALUE 0.
+       01  WS-PERFORM-COUNT PIC 9(4) VALUE 0.
+       01  WS-ENDPERFORM-COUNT PIC 9(4) VALUE 0.
+       01  WS-EXEC-COUNT PIC 9(4) VALUE 0.
+       01  WS-ENDEXEC-COUNT PIC 9(4) VALUE 0.
+       01  WS-SANITY-TALLY PIC 9(4) VALUE 0.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE.
+               10  WS-CDT-YYYY     PIC 9(4).
+               10  WS-CDT-MM       PIC 9(2).
+               10  WS-CDT-DD       PIC 9(2).
+           05  WS-CDT-TIME.
+               10  WS-CDT-HH       PIC 9(2).
+               10  WS-CDT-MIN      PIC 9(2).
+               10  WS-CDT-SS       PIC 9(2).
+               10  FILLER          PIC X(10).
+
        SCREEN SECTION.
 
        01  START-SCREEN FOREGROUND-COLOR 3.
@@ -64,144 +168,1699 @@
            05 FILLER PIC X(60) VALUE 
            "13. Add a HelloCobol" line 17 col 35  
            FOREGROUND-COLOR 9.
-           05 FILLER PIC X(60) VALUE 
+           05 FILLER PIC X(60) VALUE
            "14. Integrate typical paragraphs in the procedure"
            line 18 col 35 FOREGROUND-COLOR 9.
-           05 AUTO LINE 20 COL 35 PIC X(2) TO WS-CHOICE.
-           
-           05 line 25 col 35 AUTO PIC X(30) VALUE 
+           05 FILLER PIC X(60) VALUE
+           "15. Regenerate last generation"
+           line 19 col 35 FOREGROUND-COLOR 9.
+           05 FILLER PIC X(60) VALUE
+           "16. Generate JCL to compile/run last generation"
+           line 20 col 35 FOREGROUND-COLOR 9.
+           05 FILLER PIC X(60) VALUE
+           "17. Create an indexed (VSAM) file program"
+           line 21 col 35 FOREGROUND-COLOR 9.
+           05 AUTO LINE 23 COL 35 PIC X(2) TO WS-CHOICE.
+
+           05 line 25 col 35 AUTO PIC X(30) VALUE
            "Exit (Y)".
 
        01  READ-SCREEN FOREGROUND-COLOR 3.
            05 FILLER PIC X(60) VALUE
             'Reading a sequential file...'
-           line 5 col 35 FOREGROUND-COLOR 9 BLANK SCREEN. 
-           05 line 25 col 35 AUTO PIC X(30) VALUE 
+           line 5 col 35 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 line 25 col 35 AUTO PIC X(30) VALUE
+           "Exit (Y)".
+
+       01  WRITE-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+            'Writing to a sequential file...'
+           line 5 col 35 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 line 25 col 35 AUTO PIC X(30) VALUE
            "Exit (Y)".
 
+       01  SORT-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+            'Sorting a file...'
+           line 5 col 35 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 line 25 col 35 AUTO PIC X(30) VALUE
+           "Exit (Y)".
+
+       01  MERGE-COUNT-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'How many input files to merge? (2-9)'
+           line 5 col 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 7 COL 25 AUTO PIC 9 TO WS-MERGE-COUNT.
+
+       01  INDEXED-KEY-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Record key field name (blank = INDX-KEY):'
+           line 5 col 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 7 COL 25 AUTO PIC X(20) TO WS-INDEXED-KEYFIELD.
+           05 FILLER PIC X(60) VALUE
+           'Key field length, 01-30 (blank = 10):'
+           LINE 9 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 11 COL 25 AUTO PIC 99 TO WS-INDEXED-KEYLEN.
+
+       01  FILENAME-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Output file name (blank = default shown below):'
+           line 5 col 20 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 FILLER PIC X(40) FROM WS-DEFAULT-FILENAME
+           line 6 col 20 FOREGROUND-COLOR 14.
+           05 LINE 8 COL 20 AUTO PIC X(40) TO WS-OUTPUT-FILENAME.
+
+       01  SQL-TABLE-NAME-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Table name:'
+           LINE 5 COL 30 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 45 AUTO PIC X(30) TO WS-SQL-TABLE.
+
+       01  SQL-COLUMNS-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Column 1 (blank = none):'
+           LINE 7 COL 30 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 7 COL 55 AUTO PIC X(20) TO WS-SQL-COLN(1).
+           05 FILLER PIC X(60) VALUE
+           'Column 2 (blank = none):'
+           LINE 8 COL 30 FOREGROUND-COLOR 9.
+           05 LINE 8 COL 55 AUTO PIC X(20) TO WS-SQL-COLN(2).
+           05 FILLER PIC X(60) VALUE
+           'Column 3 (blank = none):'
+           LINE 9 COL 30 FOREGROUND-COLOR 9.
+           05 LINE 9 COL 55 AUTO PIC X(20) TO WS-SQL-COLN(3).
+           05 FILLER PIC X(60) VALUE
+           'Column 4 (blank = none):'
+           LINE 10 COL 30 FOREGROUND-COLOR 9.
+           05 LINE 10 COL 55 AUTO PIC X(20) TO WS-SQL-COLN(4).
+
+       01  SQL-ROWCOUNT-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Expected row count (blank = 100):'
+           LINE 5 COL 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 7 COL 25 AUTO PIC 9(3) TO WS-SQL-ROWCOUNT.
+
+       01  SQL-UPDATE-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'SET column name:'
+           LINE 5 COL 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 50 AUTO PIC X(20) TO WS-SQL-SET-COL.
+           05 FILLER PIC X(60) VALUE
+           'SET new value:'
+           LINE 7 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 50 AUTO PIC X(20) TO WS-SQL-SET-VAL.
+           05 FILLER PIC X(60) VALUE
+           'WHERE column name:'
+           LINE 9 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 9 COL 50 AUTO PIC X(20) TO WS-SQL-WHERE-COL.
+           05 FILLER PIC X(60) VALUE
+           'WHERE value:'
+           LINE 11 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 11 COL 50 AUTO PIC X(20) TO WS-SQL-WHERE-VAL.
+
+       01  SQL-CONNECT-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'DB2 subsystem/database name:'
+           LINE 5 COL 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 55 AUTO PIC X(20) TO WS-SQL-DBNAME.
+           05 FILLER PIC X(60) VALUE
+           'Connect userid:'
+           LINE 7 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 55 AUTO PIC X(20) TO WS-SQL-USERNAME.
+
+       01  SUBPROG-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Subprogram PROGRAM-ID (max 8 chars):'
+           LINE 5 COL 20 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 60 AUTO PIC X(8) TO WS-SUBPROG-NAME.
+           05 FILLER PIC X(60) VALUE
+           'How many LINKAGE parameters? (1-9)'
+           LINE 7 COL 20 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 60 AUTO PIC 9 TO WS-PARAM-COUNT.
+
+       01  PARAM-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Parameter name:'
+           LINE 5 COL 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 45 AUTO PIC X(20)
+              TO WS-PARAM-NAME(WS-PARAM-IDX).
+           05 FILLER PIC X(60) VALUE
+           'PIC clause (e.g. X(10), 9(05)):'
+           LINE 7 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 60 AUTO PIC X(20)
+              TO WS-PARAM-PIC(WS-PARAM-IDX).
+
+       01  REUSE-PARAMS-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Reuse the last subroutine parameter list? (Y/N)'
+           LINE 5 COL 20 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 7 COL 20 AUTO PIC X(2) TO WS-REUSE-PARAMS.
+
+       01  COPYBOOK-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Copybook record name (01-level):'
+           LINE 5 COL 20 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 55 AUTO PIC X(30) TO WS-COPY-RECNAME.
+           05 FILLER PIC X(60) VALUE
+           'How many fields? (1-9)'
+           LINE 7 COL 20 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 55 AUTO PIC 9 TO WS-COPY-FIELD-COUNT.
+
+       01  COPYBOOK-FIELD-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Field level (e.g. 05):'
+           LINE 5 COL 25 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 50 AUTO PIC X(2)
+              TO WS-COPY-FIELD-LEVEL(WS-COPY-FIELD-IDX).
+           05 FILLER PIC X(60) VALUE
+           'Field name:'
+           LINE 7 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 50 AUTO PIC X(20)
+              TO WS-COPY-FIELD-NAME(WS-COPY-FIELD-IDX).
+           05 FILLER PIC X(60) VALUE
+           'PIC clause (e.g. X(10), 9(05)):'
+           LINE 9 COL 25 FOREGROUND-COLOR 9.
+           05 LINE 9 COL 55 AUTO PIC X(20)
+              TO WS-COPY-FIELD-PIC(WS-COPY-FIELD-IDX).
+
+       01  COPYBOOK-INTEGRATE-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Copybook file name to COPY (e.g. MYREC.cpy):'
+           LINE 5 COL 15 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 60 AUTO PIC X(40) TO WS-COPY-INTEGRATE-NAME.
+           05 FILLER PIC X(60) VALUE
+           'Target program file to update:'
+           LINE 7 COL 15 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 60 AUTO PIC X(40) TO WS-INTEGRATE-TARGET.
+           05 FILLER PIC X(60) VALUE
+           'Target division/section (e.g. WORKING-STORAGE):'
+           LINE 9 COL 15 FOREGROUND-COLOR 9.
+           05 LINE 9 COL 60 AUTO PIC X(30) TO WS-INTEGRATE-DIVISION.
+
+       01  HELLO-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'PROGRAM-ID for the new program (max 8 chars):'
+           LINE 5 COL 15 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 65 AUTO PIC X(8) TO WS-HELLO-NAME.
+
+       01  PARAGRAPH-PICK-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Target program file to update:'
+           LINE 5 COL 15 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 55 AUTO PIC X(40) TO WS-INTEGRATE-TARGET.
+           05 FILLER PIC X(60) VALUE
+           '1=File-status check/abend'
+           LINE 7 COL 15 FOREGROUND-COLOR 9.
+           05 FILLER PIC X(60) VALUE
+           '2=Date-stamp footer   3=Run-totals accumulator'
+           LINE 8 COL 15 FOREGROUND-COLOR 9.
+           05 LINE 10 COL 15 AUTO PIC 9 TO WS-PARA-PICK.
+
+       01  PREVIEW-CONFIRM-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Keep this generated file? (Y/N, blank = Y)'
+           LINE 22 COL 20 FOREGROUND-COLOR 9.
+           05 LINE 22 COL 65 AUTO PIC X(2) TO WS-KEEP-CHOICE.
+
+       01  SUBMENU-SCREEN FOREGROUND-COLOR 3.
+           05 FILLER PIC X(60) VALUE
+           'Include read?  (O/N)'
+           LINE 5 COL 30 FOREGROUND-COLOR 9 BLANK SCREEN.
+           05 LINE 5 COL 55 AUTO PIC X(2) TO WS-CHOICE.
+           05 FILLER PIC X(60) VALUE
+           'Include write? (O/N)'
+           LINE 7 COL 30 FOREGROUND-COLOR 9.
+           05 LINE 7 COL 55 AUTO PIC X(2) TO WS-CHOICE2.
+           05 FILLER PIC X(60) VALUE
+           'Include sort?  (O/N)'
+           LINE 9 COL 30 FOREGROUND-COLOR 9.
+           05 LINE 9 COL 55 AUTO PIC X(2) TO WS-CHOICE3.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-          
-         
+
+           ACCEPT WS-COMMAND-PARM FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-COMMAND-PARM) TO WS-COMMAND-PARM
+           IF WS-COMMAND-PARM(1:5) = 'BATCH'
+               SET WS-BATCH-MODE TO TRUE
+           END-IF.
+
+           IF WS-BATCH-MODE
+               PERFORM 0060-RUN-CONTROL-CARDS
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL WS-CHOICE = 'Y'
-               
+
                ACCEPT START-SCREEN
                MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE
-              
-
-               EVALUATE WS-CHOICE
-                   WHEN "1"
-                       PERFORM 1000-READ-SEQUENTIAL-FILE
-                   WHEN "2"
-                       PERFORM 1100-WRITE-SEQUENTIAL-FILE
-                   WHEN "3"
-                       PERFORM 1200-SORT-FILE
-                   WHEN "4"
-                       PERFORM 1300-MERGE-FILES
-                   WHEN "5"
-                       PERFORM 2000-ACCESS-DATABASE
-                   WHEN "6"
-                       PERFORM 2100-GENERATE-SELECT-COUNT
-                   WHEN "7"
-                       PERFORM 2200-GENERATE-CURSOR
-                   WHEN "8"
-                       PERFORM 2300-GENERATE-UPDATE
-                   WHEN "9"
-                       PERFORM 3000-CREATE-SUBROUTINE
-                   WHEN "10"
-                       PERFORM 3100-INTEGRATE-SUBROUTINE-CALL
-                   WHEN "11"
-                       PERFORM 4000-PREPARE-COPYBOOK-TEMPLATE
-                   WHEN "12"
-                       PERFORM 4100-INTEGRATE-COPYBOOK
-                   WHEN "13"
-                       PERFORM 5000-ADD-HELLO-COBOL
-                   WHEN "14"
-                       PERFORM 5100-INTEGRATE-PARAGRAPHS
-                   WHEN " Y"
+               PERFORM 0000-DISPATCH-CHOICE
+
+           END-PERFORM.
+
+           STOP RUN.
+
+       0000-DISPATCH-CHOICE.
+           MOVE WS-CHOICE TO WS-MENU-CHOICE
+           EVALUATE WS-CHOICE
+               WHEN "1"
+                   PERFORM 1000-READ-SEQUENTIAL-FILE
+               WHEN "2"
+                   PERFORM 1100-WRITE-SEQUENTIAL-FILE
+               WHEN "3"
+                   PERFORM 1200-SORT-FILE
+               WHEN "4"
+                   PERFORM 1300-MERGE-FILES
+               WHEN "5"
+                   PERFORM 2000-ACCESS-DATABASE
+               WHEN "6"
+                   PERFORM 2100-GENERATE-SELECT-COUNT
+               WHEN "7"
+                   PERFORM 2200-GENERATE-CURSOR
+               WHEN "8"
+                   PERFORM 2300-GENERATE-UPDATE
+               WHEN "9"
+                   PERFORM 3000-CREATE-SUBROUTINE
+               WHEN "10"
+                   PERFORM 3100-INTEGRATE-SUBROUTINE-CALL
+               WHEN "11"
+                   PERFORM 4000-PREPARE-COPYBOOK-TEMPLATE
+               WHEN "12"
+                   PERFORM 4100-INTEGRATE-COPYBOOK
+               WHEN "13"
+                   PERFORM 5000-ADD-HELLO-COBOL
+               WHEN "14"
+                   PERFORM 5100-INTEGRATE-PARAGRAPHS
+               WHEN "15"
+                   PERFORM 0930-REGENERATE-LAST
+               WHEN "16"
+                   PERFORM 6000-GENERATE-JCL
+               WHEN "17"
+                   PERFORM 1400-CREATE-INDEXED-FILE
+               WHEN "Y "
                    STOP RUN
-                   WHEN OTHER
-                       DISPLAY 'Invalid choice, please try again.'
-               END-EVALUATE
-               
-             
-               
+               WHEN OTHER
+                   DISPLAY 'Invalid choice, please try again.'
+                   PERFORM 0920-LOG-INVALID-CHOICE
+           END-EVALUATE.
+
+
+       0060-RUN-CONTROL-CARDS.
+           OPEN INPUT CONTROL-CARD
+           IF WS-STATUS-CONTROL NOT = '00'
+               DISPLAY 'Unable to open CONTROLCARD.TXT, status='
+                   WS-STATUS-CONTROL
+           ELSE
+               PERFORM 0065-READ-CONTROL-CARD
+               PERFORM UNTIL WS-CONTROL-EOF
+                   MOVE CONTROL-CARD-RECORD(1:2) TO WS-CHOICE
+                   MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE
+                   PERFORM 0000-DISPATCH-CHOICE
+                   PERFORM 0065-READ-CONTROL-CARD
+               END-PERFORM
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       0065-READ-CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END
+                   SET WS-CONTROL-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       0100-PROMPT-OUTPUT-FILENAME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-DEFAULT-FILENAME
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX) '-'
+               WS-CDT-YYYY WS-CDT-MM WS-CDT-DD
+               '-' WS-CDT-HH WS-CDT-MIN WS-CDT-SS '.cbl'
+               DELIMITED BY SIZE INTO WS-DEFAULT-FILENAME.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           IF NOT WS-BATCH-MODE
+               ACCEPT FILENAME-SCREEN
+           END-IF.
+           IF WS-OUTPUT-FILENAME = SPACES
+               MOVE WS-DEFAULT-FILENAME TO WS-OUTPUT-FILENAME
+           END-IF.
+
+       0110-PROMPT-COPYBOOK-FILENAME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-DEFAULT-FILENAME
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX) '-'
+               WS-CDT-YYYY WS-CDT-MM WS-CDT-DD
+               '-' WS-CDT-HH WS-CDT-MIN WS-CDT-SS '.cpy'
+               DELIMITED BY SIZE INTO WS-DEFAULT-FILENAME.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           IF NOT WS-BATCH-MODE
+               ACCEPT FILENAME-SCREEN
+           END-IF.
+           IF WS-OUTPUT-FILENAME = SPACES
+               MOVE WS-DEFAULT-FILENAME TO WS-OUTPUT-FILENAME
+           END-IF.
+
+       0150-OPEN-SEQFILE-CHECKED.
+           MOVE 'N' TO WS-GEN-OPEN-FAILED
+           OPEN OUTPUT SEQFILE
+           IF WS-GEN-STATUS NOT = '00'
+               DISPLAY 'Unable to open ' WS-OUTPUT-FILENAME
+                   ', file status ' WS-GEN-STATUS
+               MOVE 'Y' TO WS-GEN-OPEN-FAILED
+           END-IF.
+
+       0160-EXTEND-SEQFILE-CHECKED.
+           MOVE 'N' TO WS-GEN-OPEN-FAILED
+           OPEN EXTEND SEQFILE
+           IF WS-GEN-STATUS NOT = '00'
+               DISPLAY 'Unable to open ' WS-OUTPUT-FILENAME
+                   ', file status ' WS-GEN-STATUS
+               MOVE 'Y' TO WS-GEN-OPEN-FAILED
+           END-IF.
+
+       0900-LOG-GENERATION.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-GENLOG-LINE.
+           STRING WS-CDT-YYYY WS-CDT-MM WS-CDT-DD " "
+               WS-CDT-HH WS-CDT-MIN WS-CDT-SS " GEN "
+               WS-MENU-CHOICE " " WS-OUTPUT-FILENAME
+               DELIMITED BY SIZE INTO WS-GENLOG-LINE
+           OPEN EXTEND GENLOG
+           MOVE WS-GENLOG-LINE TO GENLOG-LINE
+           WRITE GENLOG-LINE
+           CLOSE GENLOG.
+
+       0920-LOG-INVALID-CHOICE.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-GENLOG-LINE.
+           STRING WS-CDT-YYYY WS-CDT-MM WS-CDT-DD " "
+               WS-CDT-HH WS-CDT-MIN WS-CDT-SS " BAD "
+               WS-CHOICE " (invalid menu choice)"
+               DELIMITED BY SIZE INTO WS-GENLOG-LINE
+           OPEN EXTEND GENLOG
+           MOVE WS-GENLOG-LINE TO GENLOG-LINE
+           WRITE GENLOG-LINE
+           CLOSE GENLOG.
+
+       0925-LOG-DISCARDED.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-GENLOG-LINE.
+           STRING WS-CDT-YYYY WS-CDT-MM WS-CDT-DD " "
+               WS-CDT-HH WS-CDT-MIN WS-CDT-SS " DISC "
+               WS-MENU-CHOICE " " WS-OUTPUT-FILENAME
+               DELIMITED BY SIZE INTO WS-GENLOG-LINE
+           OPEN EXTEND GENLOG
+           MOVE WS-GENLOG-LINE TO GENLOG-LINE
+           WRITE GENLOG-LINE
+           CLOSE GENLOG.
+
+       0940-PREVIEW-AND-CONFIRM.
+           DISPLAY '--- Preview of generated file: ' WS-OUTPUT-FILENAME
+               ' ---'
+           MOVE 'N' TO WS-EOF-PREVIEW
+           OPEN INPUT SEQFILE
+           PERFORM UNTIL WS-EOF-PREVIEW = 'Y'
+               READ SEQFILE INTO WS-PREVIEW-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PREVIEW
+                   NOT AT END
+                       DISPLAY WS-PREVIEW-LINE
+               END-READ
+           END-PERFORM
+           CLOSE SEQFILE
+           DISPLAY '--- End of preview ---'
+           PERFORM 0945-SANITY-CHECK-OUTPUT
+           MOVE SPACES TO WS-KEEP-CHOICE
+           IF NOT WS-BATCH-MODE
+               ACCEPT PREVIEW-CONFIRM-SCREEN
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-KEEP-CHOICE) TO WS-KEEP-CHOICE
+           IF WS-KEEP-CHOICE = 'N'
+               DISPLAY 'File left on disk but not recorded as kept.'
+               PERFORM 0925-LOG-DISCARDED
+           ELSE
+               PERFORM 0900-LOG-GENERATION
+           END-IF.
+
+       0945-SANITY-CHECK-OUTPUT.
+           MOVE 0 TO WS-IF-COUNT
+           MOVE 0 TO WS-ENDIF-COUNT
+           MOVE 0 TO WS-PERFORM-COUNT
+           MOVE 0 TO WS-ENDPERFORM-COUNT
+           MOVE 0 TO WS-EXEC-COUNT
+           MOVE 0 TO WS-ENDEXEC-COUNT
+           MOVE 'N' TO WS-EOF-PREVIEW
+           OPEN INPUT SEQFILE
+           PERFORM UNTIL WS-EOF-PREVIEW = 'Y'
+               READ SEQFILE INTO WS-PREVIEW-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PREVIEW
+                   NOT AT END
+                       PERFORM 0946-TALLY-LINE-TOKENS
+               END-READ
+           END-PERFORM
+           CLOSE SEQFILE
+           DISPLAY '--- Sanity check: token pair counts ---'
+           DISPLAY 'IF: ' WS-IF-COUNT '   END-IF: ' WS-ENDIF-COUNT
+           DISPLAY 'PERFORM: ' WS-PERFORM-COUNT '   END-PERFORM: '
+               WS-ENDPERFORM-COUNT
+           DISPLAY 'EXEC: ' WS-EXEC-COUNT '   END-EXEC: '
+               WS-ENDEXEC-COUNT
+           IF WS-IF-COUNT NOT = WS-ENDIF-COUNT
+                   OR WS-PERFORM-COUNT NOT = WS-ENDPERFORM-COUNT
+                   OR WS-EXEC-COUNT NOT = WS-ENDEXEC-COUNT
+               DISPLAY '*** WARNING: mismatched token pairs, review'
+                   ' the generated code before keeping it ***'
+           END-IF.
+
+       0946-TALLY-LINE-TOKENS.
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL 'END-IF'
+           ADD WS-SANITY-TALLY TO WS-ENDIF-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL ' IF '
+           ADD WS-SANITY-TALLY TO WS-IF-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL 'END-PERFORM'
+           ADD WS-SANITY-TALLY TO WS-ENDPERFORM-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL 'PERFORM VARYING'
+           ADD WS-SANITY-TALLY TO WS-PERFORM-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL 'PERFORM UNTIL'
+           ADD WS-SANITY-TALLY TO WS-PERFORM-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL 'END-EXEC'
+           ADD WS-SANITY-TALLY TO WS-ENDEXEC-COUNT
+           MOVE 0 TO WS-SANITY-TALLY
+           INSPECT WS-PREVIEW-LINE TALLYING WS-SANITY-TALLY
+               FOR ALL ' EXEC '
+           ADD WS-SANITY-TALLY TO WS-EXEC-COUNT.
+
+       0930-REGENERATE-LAST.
+           MOVE SPACES TO WS-LAST-LOG-LINE
+           MOVE 'N' TO WS-EOF-GENLOG
+           OPEN INPUT GENLOG
+           IF WS-STATUS-GENLOG NOT = '00'
+               DISPLAY 'No generation history found yet.'
+           ELSE
+               PERFORM UNTIL WS-EOF-GENLOG = 'Y'
+                   READ GENLOG INTO WS-CUR-LOG-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-GENLOG
+                       NOT AT END
+                           IF WS-CUR-LOG-LINE(17:3) = 'GEN'
+                               MOVE WS-CUR-LOG-LINE TO WS-LAST-LOG-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GENLOG
+               IF WS-LAST-LOG-LINE = SPACES
+                   DISPLAY 'No successful generation to regenerate yet.'
+               ELSE
+                   DISPLAY 'Regenerating: ' WS-LAST-LOG-LINE
+                   MOVE WS-LAST-LOG-LINE(21:2) TO WS-REGEN-CHOICE
+                   MOVE WS-REGEN-CHOICE TO WS-CHOICE
+                   PERFORM 0000-DISPATCH-CHOICE
+               END-IF
+           END-IF.
+
+       0300-PROMPT-SQL-TABLE-COLUMNS.
+           IF WS-SQL-TABLE-SET = 'Y'
+               DISPLAY 'Reusing table name from this session: '
+                   FUNCTION TRIM(WS-SQL-TABLE)
+           ELSE
+               MOVE SPACES TO WS-SQL-TABLE
+               IF NOT WS-BATCH-MODE
+                   ACCEPT SQL-TABLE-NAME-SCREEN
+               END-IF
+               IF WS-SQL-TABLE = SPACES
+                   MOVE 'my_table' TO WS-SQL-TABLE
+               END-IF
+               MOVE 'Y' TO WS-SQL-TABLE-SET
+           END-IF
+           MOVE SPACES TO WS-SQL-COLN(1)
+           MOVE SPACES TO WS-SQL-COLN(2)
+           MOVE SPACES TO WS-SQL-COLN(3)
+           MOVE SPACES TO WS-SQL-COLN(4)
+           IF NOT WS-BATCH-MODE
+               ACCEPT SQL-COLUMNS-SCREEN
+           END-IF
+           PERFORM 0310-BUILD-SQL-COLLIST.
+
+       0310-BUILD-SQL-COLLIST.
+           MOVE SPACES TO WS-SQL-COLLIST
+           MOVE 0 TO WS-SQL-COLCOUNT
+           PERFORM VARYING WS-SQL-COL-IDX FROM 1 BY 1
+                   UNTIL WS-SQL-COL-IDX > 4
+               IF WS-SQL-COLN(WS-SQL-COL-IDX) NOT = SPACES
+                   ADD 1 TO WS-SQL-COLCOUNT
+                   IF WS-SQL-COLLIST = SPACES
+                       STRING FUNCTION TRIM(WS-SQL-COLN(WS-SQL-COL-IDX))
+                           DELIMITED BY SIZE
+                           INTO WS-SQL-COLLIST
+                   ELSE
+                       MOVE WS-SQL-COLLIST TO WS-SQL-COLLIST-TMP
+                       MOVE SPACES TO WS-SQL-COLLIST
+                       STRING FUNCTION TRIM(WS-SQL-COLLIST-TMP)
+                           DELIMITED BY SIZE
+                           ', ' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-SQL-COLN(WS-SQL-COL-IDX))
+                           DELIMITED BY SIZE
+                           INTO WS-SQL-COLLIST
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-SQL-COLLIST = SPACES
+               MOVE 'column1, column2' TO WS-SQL-COLLIST
+               MOVE 2 TO WS-SQL-COLCOUNT
+               MOVE 'column1' TO WS-SQL-COLN(1)
+               MOVE 'column2' TO WS-SQL-COLN(2)
+           END-IF.
+
+       0330-PROMPT-SQL-ROWCOUNT.
+           MOVE 0 TO WS-SQL-ROWCOUNT
+           IF NOT WS-BATCH-MODE
+               ACCEPT SQL-ROWCOUNT-SCREEN
+           END-IF
+           IF WS-SQL-ROWCOUNT = 0
+               MOVE 100 TO WS-SQL-ROWCOUNT
+           END-IF.
+
+       0340-PROMPT-SQL-UPDATE.
+           MOVE SPACES TO WS-SQL-SET-COL
+           MOVE SPACES TO WS-SQL-SET-VAL
+           MOVE SPACES TO WS-SQL-WHERE-COL
+           MOVE SPACES TO WS-SQL-WHERE-VAL
+           IF NOT WS-BATCH-MODE
+               ACCEPT SQL-UPDATE-SCREEN
+           END-IF
+           IF WS-SQL-SET-COL = SPACES
+               MOVE 'column1' TO WS-SQL-SET-COL
+           END-IF
+           IF WS-SQL-SET-VAL = SPACES
+               MOVE 'new_value' TO WS-SQL-SET-VAL
+           END-IF
+           IF WS-SQL-WHERE-COL = SPACES
+               MOVE 'column2' TO WS-SQL-WHERE-COL
+           END-IF
+           IF WS-SQL-WHERE-VAL = SPACES
+               MOVE 'some_condition' TO WS-SQL-WHERE-VAL
+           END-IF.
+
+       0320-PROMPT-SQL-CONNECT.
+           MOVE SPACES TO WS-SQL-DBNAME
+           MOVE SPACES TO WS-SQL-USERNAME
+           IF NOT WS-BATCH-MODE
+               ACCEPT SQL-CONNECT-SCREEN
+           END-IF
+           IF WS-SQL-DBNAME = SPACES
+               MOVE 'database' TO WS-SQL-DBNAME
+           END-IF
+           IF WS-SQL-USERNAME = SPACES
+               MOVE 'username' TO WS-SQL-USERNAME
+           END-IF.
+
+       0400-PROMPT-SUBPROGRAM.
+           MOVE SPACES TO WS-SUBPROG-NAME
+           MOVE 1 TO WS-PARAM-COUNT
+           IF NOT WS-BATCH-MODE
+               ACCEPT SUBPROG-SCREEN
+           END-IF
+           IF WS-SUBPROG-NAME = SPACES
+               MOVE 'SUBPROG1' TO WS-SUBPROG-NAME
+           END-IF
+           IF WS-PARAM-COUNT = 0
+               MOVE 1 TO WS-PARAM-COUNT
+           END-IF
+           PERFORM 0410-PROMPT-PARAMETERS.
+
+       0410-PROMPT-PARAMETERS.
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-COUNT
+               MOVE SPACES TO WS-PARAM-NAME(WS-PARAM-IDX)
+               MOVE SPACES TO WS-PARAM-PIC(WS-PARAM-IDX)
+               IF NOT WS-BATCH-MODE
+                   ACCEPT PARAM-SCREEN
+               END-IF
+               IF WS-PARAM-NAME(WS-PARAM-IDX) = SPACES
+                   STRING 'PARM' WS-PARAM-IDX DELIMITED BY SIZE
+                       INTO WS-PARAM-NAME(WS-PARAM-IDX)
+               END-IF
+               IF WS-PARAM-PIC(WS-PARAM-IDX) = SPACES
+                   MOVE 'X(10)' TO WS-PARAM-PIC(WS-PARAM-IDX)
+               END-IF
+           END-PERFORM
+           MOVE 'Y' TO WS-PARAM-SET.
+
+       0500-PROMPT-COPYBOOK.
+           MOVE SPACES TO WS-COPY-RECNAME
+           MOVE 1 TO WS-COPY-FIELD-COUNT
+           IF NOT WS-BATCH-MODE
+               ACCEPT COPYBOOK-SCREEN
+           END-IF
+           IF WS-COPY-RECNAME = SPACES
+               MOVE 'WS-COPY-RECORD' TO WS-COPY-RECNAME
+           END-IF
+           IF WS-COPY-FIELD-COUNT = 0
+               MOVE 1 TO WS-COPY-FIELD-COUNT
+           END-IF
+           PERFORM 0510-PROMPT-COPYBOOK-FIELDS.
+
+       0510-PROMPT-COPYBOOK-FIELDS.
+           PERFORM VARYING WS-COPY-FIELD-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-FIELD-IDX > WS-COPY-FIELD-COUNT
+               MOVE SPACES TO WS-COPY-FIELD-LEVEL(WS-COPY-FIELD-IDX)
+               MOVE SPACES TO WS-COPY-FIELD-NAME(WS-COPY-FIELD-IDX)
+               MOVE SPACES TO WS-COPY-FIELD-PIC(WS-COPY-FIELD-IDX)
+               IF NOT WS-BATCH-MODE
+                   ACCEPT COPYBOOK-FIELD-SCREEN
+               END-IF
+               IF WS-COPY-FIELD-LEVEL(WS-COPY-FIELD-IDX) = SPACES
+                   MOVE '05' TO WS-COPY-FIELD-LEVEL(WS-COPY-FIELD-IDX)
+               END-IF
+               IF WS-COPY-FIELD-NAME(WS-COPY-FIELD-IDX) = SPACES
+                   STRING 'FIELD' WS-COPY-FIELD-IDX DELIMITED BY SIZE
+                       INTO WS-COPY-FIELD-NAME(WS-COPY-FIELD-IDX)
+               END-IF
+               IF WS-COPY-FIELD-PIC(WS-COPY-FIELD-IDX) = SPACES
+                   MOVE 'X(10)' TO WS-COPY-FIELD-PIC(WS-COPY-FIELD-IDX)
+               END-IF
            END-PERFORM.
-           
 
+       0200-PROMPT-SUBOPTIONS.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'N' TO WS-CHOICE2
+           MOVE 'N' TO WS-CHOICE3
+           IF NOT WS-BATCH-MODE
+               ACCEPT SUBMENU-SCREEN
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-CHOICE2) TO WS-CHOICE2
+           MOVE FUNCTION UPPER-CASE(WS-CHOICE3) TO WS-CHOICE3.
 
          1000-READ-SEQUENTIAL-FILE.
-           ACCEPT READ-SCREEN.
-           OPEN OUTPUT SEQFILE.
-           COPY 'read.cpy'.
-      
+           MOVE 'READFILE' TO WS-FILENAME-PREFIX
+           IF NOT WS-BATCH-MODE
+               ACCEPT READ-SCREEN
+           END-IF.
+           PERFORM 0200-PROMPT-SUBOPTIONS.
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 1005-READ-SEQUENTIAL-FILE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
+
 
        1100-WRITE-SEQUENTIAL-FILE.
-          
-           DISPLAY 'Writing to a sequential file...'.
-      * Add code to write to a sequential file here.
+           MOVE 'WRITEFILE' TO WS-FILENAME-PREFIX
+           IF NOT WS-BATCH-MODE
+               ACCEPT WRITE-SCREEN
+           END-IF.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'O' TO WS-CHOICE2
+           MOVE 'N' TO WS-CHOICE3
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 1105-WRITE-SEQUENTIAL-FILE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        1200-SORT-FILE.
-        
-           DISPLAY 'Sorting a file...'.
-      * Add code to sort a file here.
+           MOVE 'SORTFILE' TO WS-FILENAME-PREFIX
+           IF NOT WS-BATCH-MODE
+               ACCEPT SORT-SCREEN
+           END-IF.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'N' TO WS-CHOICE2
+           MOVE 'O' TO WS-CHOICE3
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 1205-SORT-FILE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        1300-MERGE-FILES.
-          
+           MOVE 'MERGEPROG' TO WS-FILENAME-PREFIX
            DISPLAY 'Merging multiple files...'.
-      * Add code to merge files here.
+           MOVE 2 TO WS-MERGE-COUNT
+           IF NOT WS-BATCH-MODE
+               ACCEPT MERGE-COUNT-SCREEN
+           END-IF
+           IF WS-MERGE-COUNT < 2
+               MOVE 2 TO WS-MERGE-COUNT
+           END-IF
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 1305-MERGE-FILES-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
+
+       1400-CREATE-INDEXED-FILE.
+           MOVE 'INDEXPGM' TO WS-FILENAME-PREFIX
+           DISPLAY 'Creating an indexed (VSAM) file program...'.
+           PERFORM 0180-PROMPT-INDEXED-KEY.
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 1405-CREATE-INDEXED-FILE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
+
+       0180-PROMPT-INDEXED-KEY.
+           MOVE SPACES TO WS-INDEXED-KEYFIELD
+           MOVE 0 TO WS-INDEXED-KEYLEN
+           IF NOT WS-BATCH-MODE
+               ACCEPT INDEXED-KEY-SCREEN
+           END-IF
+           IF WS-INDEXED-KEYFIELD = SPACES
+               MOVE 'INDX-KEY' TO WS-INDEXED-KEYFIELD
+           END-IF
+           IF WS-INDEXED-KEYLEN < 1 OR WS-INDEXED-KEYLEN > 30
+               MOVE 10 TO WS-INDEXED-KEYLEN
+           END-IF
+           COMPUTE WS-INDEXED-DATALEN = 80 - WS-INDEXED-KEYLEN.
 
        2000-ACCESS-DATABASE.
-          
            DISPLAY 'Accessing a designated database...'.
-      * Add code to access a database here.
+           MOVE 'O' TO WS-CHOICE
+           MOVE 'N' TO WS-CHOICE2
+           MOVE 'N' TO WS-CHOICE3
+           MOVE 'N' TO WS-CHOICE4
+           PERFORM 0320-PROMPT-SQL-CONNECT.
+           MOVE 'SQLPROG' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 2005-ACCESS-DATABASE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        2100-GENERATE-SELECT-COUNT.
-          
            DISPLAY 'Generating a SELECT COUNT(*) query...'.
-      * Add code to generate a SELECT COUNT(*) query here.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'O' TO WS-CHOICE2
+           MOVE 'N' TO WS-CHOICE3
+           MOVE 'N' TO WS-CHOICE4
+           PERFORM 0300-PROMPT-SQL-TABLE-COLUMNS.
+           MOVE 'SQLPROG' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 2105-GENERATE-SELECT-COUNT-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        2200-GENERATE-CURSOR.
-          
            DISPLAY 'Generating a cursor...'.
-      * Add code to generate a cursor here.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'N' TO WS-CHOICE2
+           MOVE 'O' TO WS-CHOICE3
+           MOVE 'N' TO WS-CHOICE4
+           PERFORM 0300-PROMPT-SQL-TABLE-COLUMNS.
+           PERFORM 0330-PROMPT-SQL-ROWCOUNT.
+           MOVE 'SQLPROG' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 2205-GENERATE-CURSOR-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        2300-GENERATE-UPDATE.
-        
            DISPLAY 'Generating an UPDATE query...'.
-      * Add code to generate an UPDATE query here.
+           MOVE 'N' TO WS-CHOICE
+           MOVE 'N' TO WS-CHOICE2
+           MOVE 'N' TO WS-CHOICE3
+           MOVE 'O' TO WS-CHOICE4
+           PERFORM 0300-PROMPT-SQL-TABLE-COLUMNS.
+           PERFORM 0340-PROMPT-SQL-UPDATE.
+           MOVE 'SQLPROG' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 2305-GENERATE-UPDATE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        3000-CREATE-SUBROUTINE.
-         
            DISPLAY 'Creating a subroutine...'.
-      * Add code to create a subroutine here.
+           PERFORM 0400-PROMPT-SUBPROGRAM.
+           MOVE 'SUBPROG' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 3005-CREATE-SUBROUTINE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        3100-INTEGRATE-SUBROUTINE-CALL.
-           
            DISPLAY 'Integrating a typical subroutine call...'.
-      * Add code to integrate a subroutine call here.
+           MOVE 'N' TO WS-REUSE-PARAMS
+           IF WS-PARAM-SET = 'Y' AND NOT WS-BATCH-MODE
+               ACCEPT REUSE-PARAMS-SCREEN
+               MOVE FUNCTION UPPER-CASE(WS-REUSE-PARAMS)
+                   TO WS-REUSE-PARAMS
+           END-IF
+           IF WS-REUSE-PARAMS NOT = 'Y'
+               PERFORM 0400-PROMPT-SUBPROGRAM
+           END-IF
+           MOVE 'CALLER' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 3105-INTEGRATE-SUBROUTINE-CALL-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        4000-PREPARE-COPYBOOK-TEMPLATE.
-        
            DISPLAY 'Preparing a Copybook template...'.
-      * Add code to prepare a Copybook template here.
+           PERFORM 0500-PROMPT-COPYBOOK.
+           MOVE 'COPYBOOK' TO WS-FILENAME-PREFIX
+           PERFORM 0110-PROMPT-COPYBOOK-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 4005-PREPARE-COPYBOOK-TEMPLATE-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        4100-INTEGRATE-COPYBOOK.
-          
            DISPLAY 'Integrating a Copybook...'.
-      * Add code to integrate a Copybook here.
+           MOVE SPACES TO WS-COPY-INTEGRATE-NAME
+           MOVE SPACES TO WS-INTEGRATE-TARGET
+           MOVE SPACES TO WS-INTEGRATE-DIVISION
+           IF NOT WS-BATCH-MODE
+               ACCEPT COPYBOOK-INTEGRATE-SCREEN
+           END-IF
+           IF WS-COPY-INTEGRATE-NAME = SPACES
+               MOVE 'MYCOPY.cpy' TO WS-COPY-INTEGRATE-NAME
+           END-IF
+           IF WS-INTEGRATE-DIVISION = SPACES
+               MOVE 'PROCEDURE DIVISION' TO WS-INTEGRATE-DIVISION
+           END-IF
+           IF WS-INTEGRATE-TARGET = SPACES
+               DISPLAY 'No target file given, nothing integrated.'
+           ELSE
+               MOVE WS-INTEGRATE-TARGET TO WS-OUTPUT-FILENAME
+               PERFORM 0160-EXTEND-SEQFILE-CHECKED
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   MOVE SPACES TO OUTPUT-LINE
+                   STRING "      * " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-INTEGRATE-DIVISION)
+                       DELIMITED BY SIZE
+                       " copybook integration" DELIMITED BY SIZE
+                       INTO OUTPUT-LINE
+                   WRITE OUTPUT-LINE
+                   MOVE SPACES TO OUTPUT-LINE
+                   STRING "       COPY '" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-COPY-INTEGRATE-NAME)
+                       DELIMITED BY SIZE
+                       "'." DELIMITED BY SIZE
+                       INTO OUTPUT-LINE
+                   WRITE OUTPUT-LINE
+               END-IF
+               CLOSE SEQFILE
+               MOVE WS-INTEGRATE-TARGET TO WS-OUTPUT-FILENAME
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   PERFORM 0900-LOG-GENERATION
+               END-IF
+           END-IF.
 
        5000-ADD-HELLO-COBOL.
-        
            DISPLAY 'Adding HelloCobol...'.
-      * Add code to add HelloCobol here.
+           MOVE SPACES TO WS-HELLO-NAME
+           IF NOT WS-BATCH-MODE
+               ACCEPT HELLO-SCREEN
+           END-IF
+           IF WS-HELLO-NAME = SPACES
+               MOVE 'HELLO1' TO WS-HELLO-NAME
+           END-IF
+           MOVE 'HELLO' TO WS-FILENAME-PREFIX
+           PERFORM 0100-PROMPT-OUTPUT-FILENAME.
+           PERFORM 0150-OPEN-SEQFILE-CHECKED.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 5005-ADD-HELLO-COBOL-WRITE
+           END-IF
+           CLOSE SEQFILE.
+           IF WS-GEN-OPEN-FAILED = 'N'
+               PERFORM 0940-PREVIEW-AND-CONFIRM
+           END-IF.
 
        5100-INTEGRATE-PARAGRAPHS.
-          
            DISPLAY 'Integrating typical paragraphs in the procedure...'.
-      * Add code to integrate paragraphs in the procedure here.
-     
-      
+           MOVE SPACES TO WS-INTEGRATE-TARGET
+           MOVE 0 TO WS-PARA-PICK
+           IF NOT WS-BATCH-MODE
+               ACCEPT PARAGRAPH-PICK-SCREEN
+           END-IF
+           IF WS-INTEGRATE-TARGET = SPACES
+               DISPLAY 'No target file given, nothing integrated.'
+           ELSE
+               MOVE WS-INTEGRATE-TARGET TO WS-OUTPUT-FILENAME
+               PERFORM 0160-EXTEND-SEQFILE-CHECKED
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   EVALUATE WS-PARA-PICK
+                       WHEN 2
+                           PERFORM 5110-EMIT-DATE-STAMP-FOOTER
+                       WHEN 3
+                           PERFORM 5120-EMIT-RUN-TOTALS
+                       WHEN OTHER
+                           PERFORM 5130-EMIT-STATUS-CHECK-ABEND
+                   END-EVALUATE
+               END-IF
+               CLOSE SEQFILE
+               MOVE WS-INTEGRATE-TARGET TO WS-OUTPUT-FILENAME
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   PERFORM 0900-LOG-GENERATION
+               END-IF
+           END-IF.
+
+       5110-EMIT-DATE-STAMP-FOOTER.
+           MOVE "       9810-DATE-STAMP-FOOTER." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           DISPLAY 'RUN COMPLETED ON ' WS-CDT-DATE."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       5120-EMIT-RUN-TOTALS.
+           MOVE "       9820-RUN-TOTALS-ACCUMULATOR." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           ADD 1 TO WS-RUN-TOTAL-COUNT." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           DISPLAY 'RECORDS PROCESSED: ' "
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               WS-RUN-TOTAL-COUNT." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       5130-EMIT-STATUS-CHECK-ABEND.
+           MOVE "       9800-CHECK-FILE-STATUS." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           IF WS-GEN-STATUS NOT = '00'" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               DISPLAY 'FILE ERROR STATUS: ' "
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   WS-GEN-STATUS" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               MOVE 16 TO RETURN-CODE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               STOP RUN" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-IF." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+
+       6000-GENERATE-JCL.
+           PERFORM 0955-FIND-LAST-GENERATION
+           IF WS-JCL-SOURCE = SPACES
+               DISPLAY 'No generation history found to build JCL for.'
+           ELSE
+               PERFORM 0170-PROMPT-JCL-FILENAME
+               PERFORM 0150-OPEN-SEQFILE-CHECKED
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   PERFORM 6005-GENERATE-JCL-WRITE
+               END-IF
+               CLOSE SEQFILE
+               IF WS-GEN-OPEN-FAILED = 'N'
+                   PERFORM 0940-PREVIEW-AND-CONFIRM
+               END-IF
+           END-IF.
+
+       0955-FIND-LAST-GENERATION.
+           MOVE SPACES TO WS-LAST-LOG-LINE
+           MOVE SPACES TO WS-JCL-SOURCE
+           MOVE SPACES TO WS-JCL-MEMBER
+           MOVE 'N' TO WS-EOF-GENLOG
+           OPEN INPUT GENLOG
+           IF WS-STATUS-GENLOG NOT = '00'
+               DISPLAY 'No generation history found yet.'
+           ELSE
+               PERFORM UNTIL WS-EOF-GENLOG = 'Y'
+                   READ GENLOG INTO WS-CUR-LOG-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-GENLOG
+                       NOT AT END
+                           IF WS-CUR-LOG-LINE(17:3) = 'GEN'
+                               MOVE WS-CUR-LOG-LINE TO WS-LAST-LOG-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GENLOG
+               IF WS-LAST-LOG-LINE NOT = SPACES
+                   MOVE WS-LAST-LOG-LINE(24:40) TO WS-JCL-SOURCE
+                   MOVE FUNCTION TRIM(WS-JCL-SOURCE) TO WS-JCL-SOURCE
+                   UNSTRING WS-JCL-SOURCE DELIMITED BY '-'
+                       INTO WS-JCL-MEMBER
+                   MOVE FUNCTION UPPER-CASE(WS-JCL-MEMBER)
+                       TO WS-JCL-MEMBER
+               END-IF
+           END-IF.
+
+       0170-PROMPT-JCL-FILENAME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-TIME FROM TIME.
+           MOVE SPACES TO WS-DEFAULT-FILENAME
+           STRING 'RUNJCL' '-'
+               WS-CDT-YYYY WS-CDT-MM WS-CDT-DD
+               '-' WS-CDT-HH WS-CDT-MIN WS-CDT-SS '.jcl'
+               DELIMITED BY SIZE INTO WS-DEFAULT-FILENAME.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           IF NOT WS-BATCH-MODE
+               ACCEPT FILENAME-SCREEN
+           END-IF.
+           IF WS-OUTPUT-FILENAME = SPACES
+               MOVE WS-DEFAULT-FILENAME TO WS-OUTPUT-FILENAME
+           END-IF.
+
+       6005-GENERATE-JCL-WRITE.
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "//" WS-JCL-MEMBER "J JOB (ACCT01),'GENJCL',"
+               DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//*" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "//* COMPILE, LINK, AND RUN "  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JCL-SOURCE) DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//*" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//STEP1   EXEC COBUCLG" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "//COB.SYSIN DD DSN=DEV.SRCLIB("  DELIMITED BY SIZE
+               WS-JCL-MEMBER DELIMITED BY SIZE
+               "),DISP=SHR" DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//GO.SYSOUT   DD SYSOUT=*" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "//GO.SYSPRINT DD SYSOUT=*" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+
+
+
+
+       1005-READ-SEQUENTIAL-FILE-WRITE.
+           COPY 'read.cpy'.
+
+       1105-WRITE-SEQUENTIAL-FILE-WRITE.
+           COPY 'read.cpy'.
+
+       1205-SORT-FILE-WRITE.
+           COPY 'read.cpy'.
+
+       1305-MERGE-FILES-WRITE.
+           MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       PROGRAM-ID. MERGEPROG." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       ENVIRONMENT DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       INPUT-OUTPUT SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       FILE-CONTROL." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           SELECT MERGE-INPUT-FILE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   " ASSIGN TO 'file" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   ".txt'" DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE "           ORGANIZATION IS LINE SEQUENTIAL"
+                   TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           FILE STATUS IS WS-STATUS-MERGE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "           SELECT OUTPUT-FILE ASSIGN TO 'outputfi"
+               DELIMITED BY SIZE
+               "le.txt'" DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           ORGANIZATION IS LINE SEQUENTIAL"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           FILE STATUS IS WS-STATUS-OUTPUT."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "           SELECT SORT-WORKFILE ASSIGN TO 'sortfi"
+               DELIMITED BY SIZE
+               "le.tmp'." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           WRITE OUTPUT-LINE FROM SPACE.
+
+           MOVE "       DATA DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       FILE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "       FD  MERGE-INPUT-FILE-" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "       01  MERGE-RECORD-" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           05  MERGE-DATA-" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "  PIC X(80)." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "       FD  OUTPUT-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       01  OUTPUT-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           05  OUTPUT-DATA    PIC X(80)."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       SD  SORT-WORKFILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       01  SORT-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "          05  SORT-DATA    PIC X(80)." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           WRITE OUTPUT-LINE FROM SPACE.
+
+           MOVE "       WORKING-STORAGE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       01  WS-STATUS-OUTPUT  PIC XX." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           88  OutputNoErrors  VALUE '00'."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "       01  WS-STATUS-MERGE-" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   " PIC XX." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           88  NoError" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "  VALUE '00'." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+           WRITE OUTPUT-LINE FROM SPACE.
+
+           MOVE "       PROCEDURE DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       4000-MERGE-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           OPEN INPUT MERGE-INPUT-FILE-1"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-MERGE-IDX FROM 2 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "                INPUT MERGE-INPUT-FILE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "                OUTPUT OUTPUT-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "           MERGE SORT-WORKFILE ON ASCENDING KEY"
+               DELIMITED BY SIZE
+               " SORT-DATA" DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               USING MERGE-INPUT-FILE-1" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-MERGE-IDX FROM 2 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "                     MERGE-INPUT-FILE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "               GIVING OUTPUT-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           WRITE OUTPUT-LINE FROM SPACE.
+
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           IF WS-STATUS-MERGE-" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   " NOT EQUAL TO NoError" DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "            DISPLAY 'Error during merge"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   ". Status: '" DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "                WS-STATUS-MERGE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE "            STOP RUN" TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+               MOVE "           END-IF." TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+                   UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "           CLOSE MERGE-INPUT-FILE-"
+                   DELIMITED BY SIZE
+                   WS-MERGE-IDX DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "           CLOSE OUTPUT-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       1405-CREATE-INDEXED-FILE-WRITE.
+           MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       PROGRAM-ID. INDEXPGM." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       ENVIRONMENT DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       INPUT-OUTPUT SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       FILE-CONTROL." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           SELECT INDEXED-FILE ASSIGN TO"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               'indexfile.dat'" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           ORGANIZATION IS INDEXED" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           ACCESS MODE IS DYNAMIC" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "           RECORD KEY IS " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INDEXED-KEYFIELD) DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           FILE STATUS IS WS-STATUS-INDEXED."
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       DATA DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       FILE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       FD  INDEXED-FILE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       01  IDX-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "           05  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INDEXED-KEYFIELD) DELIMITED BY SIZE
+               "  PIC X(" DELIMITED BY SIZE
+               WS-INDEXED-KEYLEN DELIMITED BY SIZE
+               ")." DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "           05  IDX-DATA        PIC X("
+               DELIMITED BY SIZE
+               WS-INDEXED-DATALEN DELIMITED BY SIZE
+               ")." DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           MOVE WS-BUILD-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       WORKING-STORAGE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       01  WS-STATUS-INDEXED PIC XX." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       PROCEDURE DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       0000-MAIN-LOGIC." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           OPEN I-O INDEXED-FILE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           PERFORM 9800-CHECK-INDEXED-STATUS"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           PERFORM 1000-READ-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           PERFORM 2000-WRITE-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           PERFORM 3000-REWRITE-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           PERFORM 4000-DELETE-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           CLOSE INDEXED-FILE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           STOP RUN." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       1000-READ-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           READ INDEXED-FILE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               INVALID KEY" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   DISPLAY 'RECORD NOT FOUND'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-READ." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       2000-WRITE-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           WRITE IDX-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               INVALID KEY" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   DISPLAY 'DUPLICATE KEY'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-WRITE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       3000-REWRITE-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           REWRITE IDX-RECORD" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               INVALID KEY" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   DISPLAY 'RECORD NOT FOUND'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-REWRITE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       4000-DELETE-RECORD." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           DELETE INDEXED-FILE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               INVALID KEY" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   DISPLAY 'RECORD NOT FOUND'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-DELETE." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       9800-CHECK-INDEXED-STATUS." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           IF WS-STATUS-INDEXED NOT = '00'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               AND WS-STATUS-INDEXED NOT = '02'"
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               DISPLAY 'FILE ERROR STATUS: ' "
+               TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "                   WS-STATUS-INDEXED" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               MOVE 16 TO RETURN-CODE" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "               STOP RUN" TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           END-IF." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       2005-ACCESS-DATABASE-WRITE.
+           COPY 'sql.cpy'.
+
+       2105-GENERATE-SELECT-COUNT-WRITE.
+           COPY 'sql.cpy'.
+
+       2205-GENERATE-CURSOR-WRITE.
+           COPY 'sql.cpy'.
+
+       2305-GENERATE-UPDATE-WRITE.
+           COPY 'sql.cpy'.
+
+       3005-CREATE-SUBROUTINE-WRITE.
+           MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "       PROGRAM-ID. " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SUBPROG-NAME) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       DATA DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       LINKAGE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "       01  " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-NAME(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   " PIC " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-PIC(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "       PROCEDURE DIVISION USING" TO WS-BUILD-LINE
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-COUNT
+               MOVE SPACES TO WS-BUILD-LINE2
+               STRING FUNCTION TRIM(WS-BUILD-LINE TRAILING)
+                   DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-NAME(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE2
+               MOVE WS-BUILD-LINE2 TO WS-BUILD-LINE
+           END-PERFORM
+           MOVE SPACES TO OUTPUT-LINE
+           STRING FUNCTION TRIM(WS-BUILD-LINE TRAILING)
+               DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           MOVE "       1000-MAIN." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "           DISPLAY '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SUBPROG-NAME) DELIMITED BY SIZE
+               " called.'." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           GOBACK." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       3105-INTEGRATE-SUBROUTINE-CALL-WRITE.
+           MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       PROGRAM-ID. CALLER." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       DATA DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       WORKING-STORAGE SECTION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-COUNT
+               MOVE SPACES TO WS-BUILD-LINE
+               STRING "       01  " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-NAME(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   " PIC " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-PIC(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE
+               MOVE WS-BUILD-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "       PROCEDURE DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       2000-CALL-SUBPROGRAM." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING "           CALL '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SUBPROG-NAME) DELIMITED BY SIZE
+               "' USING" DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-COUNT
+               MOVE SPACES TO WS-BUILD-LINE2
+               STRING FUNCTION TRIM(WS-BUILD-LINE TRAILING)
+                   DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARAM-NAME(WS-PARAM-IDX))
+                   DELIMITED BY SIZE
+                   INTO WS-BUILD-LINE2
+               MOVE WS-BUILD-LINE2 TO WS-BUILD-LINE
+           END-PERFORM
+           MOVE SPACES TO OUTPUT-LINE
+           STRING FUNCTION TRIM(WS-BUILD-LINE TRAILING)
+               DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           STOP RUN." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       4005-PREPARE-COPYBOOK-TEMPLATE-WRITE.
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "       01  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COPY-RECNAME) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           PERFORM VARYING WS-COPY-FIELD-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-FIELD-IDX > WS-COPY-FIELD-COUNT
+               MOVE SPACES TO OUTPUT-LINE
+               STRING "           " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COPY-FIELD-LEVEL(WS-COPY-FIELD-IDX))
+                   DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COPY-FIELD-NAME(WS-COPY-FIELD-IDX))
+                   DELIMITED BY SIZE
+                   " PIC " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COPY-FIELD-PIC(WS-COPY-FIELD-IDX))
+                   DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+       5005-ADD-HELLO-COBOL-WRITE.
+           MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "       PROGRAM-ID. " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-HELLO-NAME) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       PROCEDURE DIVISION." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "       0000-MAIN." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           DISPLAY 'Hello, world!'." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+           MOVE "           STOP RUN." TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
 
-      
-        
\ No newline at end of file
