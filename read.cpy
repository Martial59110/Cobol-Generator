@@ -1,6 +1,13 @@
            MOVE "       IDENTIFICATION DIVISION." TO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
-           MOVE "       PROGRAM-ID. READFILE." TO OUTPUT-LINE.
+           EVALUATE TRUE
+               WHEN WS-CHOICE3 EQUAL "O"
+                   MOVE "       PROGRAM-ID. SORTFILE." TO OUTPUT-LINE
+               WHEN WS-CHOICE2 EQUAL "O" AND WS-CHOICE NOT EQUAL "O"
+                   MOVE "       PROGRAM-ID. WRITEFILE." TO OUTPUT-LINE
+               WHEN OTHER
+                   MOVE "       PROGRAM-ID. READFILE." TO OUTPUT-LINE
+           END-EVALUATE.
            WRITE OUTPUT-LINE.
            MOVE "       ENVIRONMENT DIVISION." TO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
@@ -167,9 +174,11 @@
            MOVE "           IF WS-STATUS-INPUT NOT EQUAL TO NoErrors" 
            TO OUTPUT-LINE
            WRITE OUTPUT-LINE
-           MOVE "           DISPLAY 'Error opening input file. Status: ' 
-      -    "WS-STATUS-INPUT"
-           TO OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "           DISPLAY 'Error opening input file."
+               DELIMITED BY SIZE
+               " Status: ' WS-STATUS-INPUT" DELIMITED BY SIZE
+               INTO OUTPUT-LINE
            WRITE OUTPUT-LINE
            MOVE "           STOP RUN" 
            TO OUTPUT-LINE
@@ -213,9 +222,11 @@
       -    "ors" 
            TO OUTPUT-LINE
            WRITE OUTPUT-LINE
-           MOVE "           DISPLAY 'Error opening output file. Status:' 
-      -    "WS-STATUS-OUTPUT"
-           TO OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "           DISPLAY 'Error opening output file."
+               DELIMITED BY SIZE
+               " Status:' WS-STATUS-OUTPUT" DELIMITED BY SIZE
+               INTO OUTPUT-LINE
            WRITE OUTPUT-LINE
             MOVE "           STOP RUN" 
            TO OUTPUT-LINE
@@ -225,9 +236,11 @@
            WRITE OUTPUT-LINE
            WRITE OUTPUT-LINE FROM SPACE
 
-           MOVE "            PERFORM UNTIL WS-STATUS-OUTPUT EQUAL
-      -    " OutputError " 
-           TO OUTPUT-LINE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "            PERFORM UNTIL WS-STATUS-OUTPUT EQUAL"
+               DELIMITED BY SIZE
+               " OutputError" DELIMITED BY SIZE
+               INTO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
            IF WS-CHOICE2 = "O" AND WS-CHOICE NOT EQUAL TO "O"
