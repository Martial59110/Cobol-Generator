@@ -17,19 +17,25 @@
            END-IF.
 
            IF WS-CHOICE3 = "O"
-           MOVE "       01  DK-TABLE." 
+           MOVE "       01  DK-TABLE."
            TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "           05  DK-ENTRY OCCURS 100 TIMES." 
-           TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-           MOVE "           10  DK-COLUMN1 PIC X(20)." 
-           TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-           MOVE "           10  DK-COLUMN2 PIC X(20)." 
-           TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-           MOVE "       01  WS-IDX PIC 99." 
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "           05  DK-ENTRY OCCURS " DELIMITED BY SIZE
+               WS-SQL-ROWCOUNT DELIMITED BY SIZE
+               " TIMES." DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
+           WRITE OUTPUT-LINE2
+           PERFORM VARYING WS-SQL-COL-IDX FROM 1 BY 1
+                   UNTIL WS-SQL-COL-IDX > WS-SQL-COLCOUNT
+               MOVE SPACES TO OUTPUT-LINE2
+               STRING "           10  DK-COLUMN" DELIMITED BY SIZE
+                   WS-SQL-COL-IDX DELIMITED BY SIZE
+                   " PIC X(20)." DELIMITED BY SIZE
+                   INTO OUTPUT-LINE2
+               WRITE OUTPUT-LINE2
+           END-PERFORM
+           MOVE "       01  WS-IDX PIC 99."
            TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            END-IF.
@@ -38,11 +44,19 @@
            MOVE "        EXEC SQL BEGIN DECLARE SECTION END-EXEC." 
            TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "       01  DBNAME PIC X(20) VALUE 'database'." 
-           TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "       01  DBNAME PIC X(20) VALUE '"
+               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-DBNAME) DELIMITED BY SIZE
+               "'." DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "       01  USERNAME  PIC X(20) VALUE 'username'." 
-           TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "       01  USERNAME  PIC X(20) VALUE '"
+               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-USERNAME) DELIMITED BY SIZE
+               "'." DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "       01  PASSWD PIC X(10) VALUE SPACE." 
            TO OUTPUT-LINE2
@@ -75,8 +89,11 @@
            WRITE OUTPUT-LINE2
            MOVE "           IF SQLCODE EQUAL ZERO" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               DISPLAY 'Database connection successful
-      -    "'" TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               DISPLAY 'Database connection successf"
+               DELIMITED BY SIZE
+               "ul'" DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "           ELSE" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
@@ -102,14 +119,20 @@
            WRITE OUTPUT-LINE2
            MOVE "               INTO :DK-COUNT" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               FROM my_table" TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               FROM " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-TABLE) DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "           END-EXEC." TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "           IF SQLCODE EQUAL ZERO" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               DISPLAY 'Query executed successfully. 
-      -    "Count is: '" TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               DISPLAY 'Query executed successfully."
+               DELIMITED BY SIZE
+               "Count is: '" DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "               DK-COUNT" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
@@ -136,9 +159,15 @@
            MOVE "               DECLARE my_cursor CURSOR FOR"
             TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               SELECT column1, column2" TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               SELECT " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-COLLIST) DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               FROM my_table" TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               FROM " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-TABLE) DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "           END-EXEC." TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
@@ -179,12 +208,36 @@
 
            MOVE "           ADD 1 TO WS-IDX" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "           DISPLAY 'Colonne 1: ', DK-COLUMN1(WS-IDX), ' 
-      -    "Colonne 2: '," TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-      
-           MOVE"            DK-COLUMN2(WS-IDX)." TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
+           PERFORM VARYING WS-SQL-COL-IDX FROM 1 BY 1
+                   UNTIL WS-SQL-COL-IDX > WS-SQL-COLCOUNT
+               IF WS-SQL-COL-IDX = 1
+                   MOVE SPACES TO OUTPUT-LINE2
+                   STRING "           DISPLAY 'Colonne "
+                       DELIMITED BY SIZE
+                       WS-SQL-COL-IDX DELIMITED BY SIZE
+                       ": ', DK-COLUMN" DELIMITED BY SIZE
+                       WS-SQL-COL-IDX DELIMITED BY SIZE
+                       "(WS-IDX)" DELIMITED BY SIZE
+                       INTO OUTPUT-LINE2
+               ELSE
+                   MOVE SPACES TO OUTPUT-LINE2
+                   STRING "               , 'Colonne " DELIMITED BY SIZE
+                       WS-SQL-COL-IDX DELIMITED BY SIZE
+                       ": ', DK-COLUMN" DELIMITED BY SIZE
+                       WS-SQL-COL-IDX DELIMITED BY SIZE
+                       "(WS-IDX)" DELIMITED BY SIZE
+                       INTO OUTPUT-LINE2
+               END-IF
+               IF WS-SQL-COL-IDX = WS-SQL-COLCOUNT
+                   MOVE OUTPUT-LINE2 TO WS-BUILD-LINE
+                   MOVE SPACES TO OUTPUT-LINE2
+                   STRING FUNCTION TRIM(WS-BUILD-LINE TRAILING)
+                       DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       INTO OUTPUT-LINE2
+               END-IF
+               WRITE OUTPUT-LINE2
+           END-PERFORM
 
 
             END-IF.
@@ -198,13 +251,26 @@
            WRITE OUTPUT-LINE2
            MOVE "           EXEC SQL" TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
-           MOVE "               UPDATE my_table" TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-           MOVE "               SET column1 = 'new_value'" 
-           TO OUTPUT-LINE2
-           WRITE OUTPUT-LINE2
-           MOVE "               WHERE column2 = 'some_condition'"
-            TO OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               UPDATE " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-TABLE) DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
+           WRITE OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               SET " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-SET-COL) DELIMITED BY SIZE
+               " = '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-SET-VAL) DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
+           WRITE OUTPUT-LINE2
+           MOVE SPACES TO OUTPUT-LINE2
+           STRING "               WHERE " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-WHERE-COL) DELIMITED BY SIZE
+               " = '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SQL-WHERE-VAL) DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
            MOVE "           END-EXEC." TO OUTPUT-LINE2
            WRITE OUTPUT-LINE2
